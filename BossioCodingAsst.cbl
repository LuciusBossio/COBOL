@@ -9,11 +9,53 @@
                                    ORGANIZATION IS LINE SEQUENTIAL.
            SELECT F02-INVENTORY-REPORT ASSIGN TO 'asstreport.dat'
                                    ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT F03-EXCEPTION-REPORT ASSIGN TO 'ASSTEXCP.DAT'
+                                   ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT F04-PARTMAST-FILE ASSIGN TO 'PARTMAST.DAT'
+                                   ORGANIZATION IS INDEXED
+                                   ACCESS MODE IS RANDOM
+                                   RECORD KEY IS F04-PART-KEY
+                                   FILE STATUS IS W22-PARTMAST-STATUS.
+           SELECT F05-VALUATION-EXTRACT ASSIGN TO 'ASSTVAL.CSV'
+                                   ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT F06-CHECKPOINT-FILE ASSIGN TO 'ASSTCKPT.DAT'
+                                   ORGANIZATION IS INDEXED
+                                   ACCESS MODE IS RANDOM
+                                   RECORD KEY IS F06-CKPT-KEY
+                                   FILE STATUS IS W11-CKPT-FILE-STATUS.
+           SELECT F07-ORDERS-FILE ASSIGN TO 'CUSTORD.DAT'
+                                   ORGANIZATION IS INDEXED
+                                   ACCESS MODE IS SEQUENTIAL
+                                   RECORD KEY IS F07-ORDER-PART
+                                   FILE STATUS IS W22-ORDERS-STATUS.
+           SELECT F08-VARIANCE-REPORT ASSIGN TO 'ASSTVAR.DAT'
+                                   ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT F09-PRICE-SNAPSHOT-OLD ASSIGN TO 'PRICESNP.DAT'
+                                   ORGANIZATION IS INDEXED
+                                   ACCESS MODE IS RANDOM
+                                   RECORD KEY IS F09-SNAP-KEY
+                                   FILE STATUS IS W22-OLD-SNAP-STATUS.
+           SELECT F10-PRICE-SNAPSHOT-NEW ASSIGN TO 'PRICESNPN.DAT'
+                                   ORGANIZATION IS INDEXED
+                                   ACCESS MODE IS RANDOM
+                                   RECORD KEY IS F10-SNAP-KEY.
+           SELECT F14-SHIP-TOTALS ASSIGN TO 'SHIPTOT.DAT'
+                                   ORGANIZATION IS INDEXED
+                                   ACCESS MODE IS RANDOM
+                                   RECORD KEY IS F14-SHIP-PART.
+           SELECT F11-PRICE-AUDIT-REPORT ASSIGN TO 'ASSTPCHG.DAT'
+                                   ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT F12-PARM-FILE ASSIGN TO 'ASSTPARM.DAT'
+                                   ORGANIZATION IS LINE SEQUENTIAL
+                                   FILE STATUS IS W22-PARM-STATUS.
+           SELECT F13-CONTROL-TOTALS-FILE ASSIGN TO 'ASSTCTL.DAT'
+                                   ORGANIZATION IS LINE SEQUENTIAL
+                                   FILE STATUS IS W22-CTL-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
        FD  F01-INVENTORY-FILE
-           RECORD CONTAINS 35 CHARACTERS
+           RECORD CONTAINS 45 CHARACTERS
            DATA RECORD IS F01-INVENTORY-RECORD.
        01  F01-INVENTORY-RECORD.
            05  F01-INV-PART        PIC X(20).
@@ -21,20 +63,111 @@
            05  F01-INV-RECEIVED    PIC 9(3).
            05  F01-INV-SHIPPED     PIC 9(3).
            05  F01-INV-PRICE       PIC 9(4)V99.
+           05  F01-INV-LOCATION    PIC X(6).
+           05  F01-INV-CATEGORY    PIC X(4).
 
        FD  F02-INVENTORY-REPORT
-           RECORD CONTAINS 83 CHARACTERS
+           RECORD CONTAINS 124 CHARACTERS
            DATA RECORD IS F02-INVENTORY-REP-LINE.
-       01  F02-INVENTORY-REP-LINE  PIC X(83).
+       01  F02-INVENTORY-REP-LINE  PIC X(124).
+
+       FD  F03-EXCEPTION-REPORT
+           RECORD CONTAINS 83 CHARACTERS
+           DATA RECORD IS F03-EXCEPTION-REP-LINE.
+       01  F03-EXCEPTION-REP-LINE  PIC X(83).
+
+       FD  F04-PARTMAST-FILE
+           RECORD CONTAINS 55 CHARACTERS
+           DATA RECORD IS F04-PARTMAST-RECORD.
+       01  F04-PARTMAST-RECORD.
+           05  F04-PART-KEY        PIC X(20).
+           05  F04-PART-DESC       PIC X(20).
+           05  F04-PART-VENDOR     PIC X(10).
+           05  F04-PART-REORDER    PIC 9(5).
+
+       FD  F05-VALUATION-EXTRACT
+           RECORD CONTAINS 80 CHARACTERS
+           DATA RECORD IS F05-VALUATION-REC.
+       01  F05-VALUATION-REC       PIC X(80).
+
+       FD  F06-CHECKPOINT-FILE
+           RECORD CONTAINS 52 CHARACTERS
+           DATA RECORD IS F06-CHECKPOINT-RECORD.
+       01  F06-CHECKPOINT-RECORD.
+           05  F06-CKPT-KEY        PIC X(8).
+           05  F06-CKPT-LAST-PART  PIC X(20).
+           05  F06-CKPT-GRAND      PIC 9(6)V99.
+           05  F06-CKPT-COUNT      PIC 9(7).
+           05  F06-CKPT-HASH       PIC 9(9).
+
+       FD  F07-ORDERS-FILE
+           RECORD CONTAINS 25 CHARACTERS
+           DATA RECORD IS F07-ORDERS-RECORD.
+       01  F07-ORDERS-RECORD.
+           05  F07-ORDER-PART      PIC X(20).
+           05  F07-ORDER-QUANTITY  PIC 9(5).
+
+       FD  F08-VARIANCE-REPORT
+           RECORD CONTAINS 83 CHARACTERS
+           DATA RECORD IS F08-VARIANCE-REP-LINE.
+       01  F08-VARIANCE-REP-LINE   PIC X(83).
+
+       FD  F09-PRICE-SNAPSHOT-OLD
+           RECORD CONTAINS 32 CHARACTERS
+           DATA RECORD IS F09-PRICE-SNAP-RECORD.
+       01  F09-PRICE-SNAP-RECORD.
+           05  F09-SNAP-KEY.
+               10  F09-SNAP-PART   PIC X(20).
+               10  F09-SNAP-LOC    PIC X(6).
+           05  F09-SNAP-PRICE      PIC 9(4)V99.
+
+       FD  F10-PRICE-SNAPSHOT-NEW
+           RECORD CONTAINS 32 CHARACTERS
+           DATA RECORD IS F10-PRICE-SNAP-NEW-RECORD.
+       01  F10-PRICE-SNAP-NEW-RECORD.
+           05  F10-SNAP-KEY.
+               10  F10-SNAP-PART   PIC X(20).
+               10  F10-SNAP-LOC    PIC X(6).
+           05  F10-SNAP-PRICE      PIC 9(4)V99.
+
+       FD  F14-SHIP-TOTALS
+           RECORD CONTAINS 27 CHARACTERS
+           DATA RECORD IS F14-SHIP-TOTALS-RECORD.
+       01  F14-SHIP-TOTALS-RECORD.
+           05  F14-SHIP-PART       PIC X(20).
+           05  F14-SHIP-QTY        PIC 9(7).
+
+       FD  F11-PRICE-AUDIT-REPORT
+           RECORD CONTAINS 83 CHARACTERS
+           DATA RECORD IS F11-PRICE-AUDIT-LINE.
+       01  F11-PRICE-AUDIT-LINE    PIC X(83).
+
+       FD  F12-PARM-FILE
+           RECORD CONTAINS 20 CHARACTERS
+           DATA RECORD IS F12-PARM-RECORD.
+       01  F12-PARM-RECORD.
+           05  F12-PARM-RUN-DATE      PIC X(8).
+           05  F12-PARM-HIGH-THRESH   PIC 9(6).
+           05  F12-PARM-LOW-THRESH    PIC 9(6).
+
+       FD  F13-CONTROL-TOTALS-FILE
+           RECORD CONTAINS 16 CHARACTERS
+           DATA RECORD IS F13-CONTROL-REC.
+       01  F13-CONTROL-REC.
+           05  F13-CTL-RECORD-COUNT   PIC 9(7).
+           05  F13-CTL-HASH-TOTAL     PIC 9(9).
 
        WORKING-STORAGE SECTION.
        01  W01-EOF-SWITCH      PIC X(2)    VALUE SPACES.
 
        01  W02-NAME.
            05                  PIC X(34)   VALUE SPACES.
-           05                  PIC X(21)   VALUE 'LUCIUS ASSIGNMENT'. 
+           05                  PIC X(21)   VALUE 'LUCIUS ASSIGNMENT'.
            05                  PIC X(28)   VALUE SPACES.
-       
+           05                  PIC X(10)   VALUE 'RUN DATE'.
+           05  W02-RUN-DATE    PIC X(8)    VALUE SPACES.
+           05                  PIC X(23)   VALUE SPACES.
+
        01  W03-HEADING.
            05                  PIC X(23)   VALUE 'PART NAME'.
            05                  PIC X(13)   VALUE 'BEGINNING'.
@@ -43,6 +176,11 @@
            05                  PIC X(10)   VALUE 'ENDING'.
            05                  PIC X(12)   VALUE 'PRICE'.
            05                  PIC X(7)    VALUE 'TOTAL'.
+           05                  PIC X(1)    VALUE SPACES.
+           05                  PIC X(20)   VALUE 'DESCRIPTION'.
+           05                  PIC X(10)   VALUE 'VENDOR'.
+           05                  PIC X(6)    VALUE 'LOC'.
+           05                  PIC X(4)    VALUE 'CAT'.
 
        01  W04-DETAIL.
            05  W04-PART        PIC X(26).
@@ -52,29 +190,155 @@
            05  W04-END         PIC Z(9)9.
            05  W04-PRICE       PIC Z(6)9.99.
            05  W04-TOTAL       PIC Z(8)9.99.
-           05  W04-FLAGS       PIC XX      VALUE SPACES.
-       
+           05  W04-FLAGS.
+               10  W04-FLAG-VALUE      PIC XX      VALUE SPACES.
+               10  W04-FLAG-LOWSTOCK   PIC X       VALUE SPACE.
+           05  W04-DESC        PIC X(20).
+           05  W04-VENDOR      PIC X(10).
+           05  W04-LOC         PIC X(6).
+           05  W04-CAT         PIC X(4).
+
        01  W05-DASH.
            05                  PIC X(71)   VALUE SPACES.
            05                  PIC X(10)   VALUE '----------'.
            05                  PIC X(2)    VALUE SPACES.
-       
+
        01  W06-GRAND-TOTAL.
            05                  PIC X(71)
                                VALUE 'TOTAL VALUE OF ALL INVENTORY'.
            05  W06-GRAND       PIC Z(3),ZZ9.99.
 
        01  W07-CALCULATIONS.
+           05  W07-CALC-END-SIGNED PIC S9(5).
            05  W07-CALC-END    PIC 9(3).
            05  W07-CALC-TOTAL  PIC 9(4)V99.
            05  W07-CALC-GRAND  PIC 9(6)V99.
+           05  W07-CALC-LOC-TOTAL PIC 9(6)V99.
+           05  W07-CALC-CAT-TOTAL PIC 9(6)V99.
+
+       01  W08-EXCP-HEADING    PIC X(83)
+           VALUE 'INVENTORY EXCEPTION REPORT - ENDING QTY OUT OF RANGE'.
+
+       01  W08-EXCEPTION-DETAIL.
+           05  W08-EXCP-PART       PIC X(20).
+           05  W08-EXCP-QUANT      PIC ZZ9.
+           05  W08-EXCP-RECD       PIC Z(10)9.
+           05  W08-EXCP-SHIP       PIC Z(8)9.
+           05  W08-EXCP-SHORTAGE   PIC -(8)9.
+           05                      PIC X(31)
+                                   VALUE ' *** QTY OUT OF RANGE ***'.
+
+       01  W10-CSV-FIELDS.
+           05  W10-CSV-END         PIC 9(9).
+           05  W10-CSV-PRICE       PIC 9(7).99.
+           05  W10-CSV-TOTAL       PIC 9(7).99.
+           05  W10-CSV-GRAND       PIC 9(7).99.
+
+       01  W11-CKPT-FILE-STATUS    PIC XX      VALUE SPACES.
+       01  W11-RECORD-COUNTER      PIC 9(7)    VALUE ZERO.
+       01  W11-CHECKPOINT-INTERVAL PIC 9(3)    VALUE 50.
+       01  W11-CKPT-QUOTIENT       PIC 9(7).
+       01  W11-CKPT-REMAINDER      PIC 9(3).
+
+       01  W12-VARIANCE-DETAIL.
+           05  W12-VAR-PART        PIC X(20).
+           05  W12-VAR-ORDERED     PIC Z(8)9.
+           05  W12-VAR-SHIPPED     PIC Z(8)9.
+           05  W12-VAR-DIFF        PIC -(8)9.
+           05                      PIC X(36)   VALUE SPACES.
+
+       01  W13-CATEGORY-TOTAL.
+           05                      PIC X(50)
+                                   VALUE 'SUBTOTAL FOR CATEGORY'.
+           05  W13-CAT-CODE        PIC X(4).
+           05                      PIC X(17)   VALUE SPACES.
+           05  W13-CAT-AMT         PIC Z(3),ZZ9.99.
+
+       01  W14-LOCATION-TOTAL.
+           05                      PIC X(50)
+                                   VALUE 'SUBTOTAL FOR LOCATION'.
+           05  W14-LOC-CODE        PIC X(6).
+           05                      PIC X(15)   VALUE SPACES.
+           05  W14-LOC-AMT         PIC Z(3),ZZ9.99.
+
+       01  W15-BREAK-FIELDS.
+           05  W15-PREV-LOCATION       PIC X(6)    VALUE SPACES.
+           05  W15-PREV-CATEGORY       PIC X(4)    VALUE SPACES.
+           05  W15-FIRST-RECORD-SW     PIC X       VALUE 'Y'.
+               88  W15-FIRST-RECORD            VALUE 'Y'.
+
+       01  W16-PAGE-EJECT          PIC X(1)    VALUE X'0C'.
+
+       01  W17-PRICE-AUDIT-DETAIL.
+           05  W17-AUDIT-PART          PIC X(20).
+           05                          PIC X(4)    VALUE 'OLD='.
+           05  W17-AUDIT-OLD-PRICE     PIC Z(6)9.99.
+           05                          PIC X(4)    VALUE 'NEW='.
+           05  W17-AUDIT-NEW-PRICE     PIC Z(6)9.99.
+           05                          PIC X(22)   VALUE SPACES.
+           05                          PIC X(13)   VALUE SPACES.
+
+       01  W18-PARM-VALUES.
+           05  W18-RUN-DATE            PIC X(8)    VALUE SPACES.
+           05  W18-HIGH-THRESHOLD      PIC 9(6)    VALUE 50000.
+           05  W18-LOW-THRESHOLD       PIC 9(6)    VALUE 40000.
+
+       01  W19-CONTROL-TOTALS.
+           05  W19-EXPECTED-COUNT      PIC 9(7)    VALUE ZERO.
+           05  W19-EXPECTED-HASH       PIC 9(9)    VALUE ZERO.
+           05  W19-ACTUAL-HASH         PIC 9(9)    VALUE ZERO.
+           05  W19-CONTROL-FOUND-SW    PIC X       VALUE 'N'.
+               88  W19-CONTROL-FILE-FOUND      VALUE 'Y'.
+
+       01  W19-OUT-OF-BALANCE-LINE PIC X(124) VALUE
+           '*** OUT OF BALANCE - RECORD COUNT OR HASH TOTAL DOES NOT
+      -    ' AGREE WITH CONTROL FILE ***'.
+
+       01  W20-RESTART-CONTROL.
+           05  W20-RESTART-SWITCH      PIC X       VALUE 'N'.
+               88  W20-RESTARTING              VALUE 'Y'.
+           05  W20-SKIP-UNTIL-COUNT    PIC 9(7)    VALUE ZERO.
+           05  W20-SKIP-DONE-COUNT     PIC 9(7)    VALUE ZERO.
+
+       01  W21-EXCEPTION-SWITCH    PIC X       VALUE 'N'.
+           88  W21-IS-EXCEPTION            VALUE 'Y'.
+
+       01  W22-OPTIONAL-FILE-STATUS.
+           05  W22-PARTMAST-STATUS     PIC XX      VALUE SPACES.
+           05  W22-PARTMAST-SWITCH     PIC X       VALUE 'Y'.
+               88  W22-PARTMAST-FOUND          VALUE 'Y'.
+           05  W22-ORDERS-STATUS       PIC XX      VALUE SPACES.
+           05  W22-ORDERS-SWITCH       PIC X       VALUE 'Y'.
+               88  W22-ORDERS-FOUND             VALUE 'Y'.
+           05  W22-OLD-SNAP-STATUS     PIC XX      VALUE SPACES.
+           05  W22-OLD-SNAP-SWITCH     PIC X       VALUE 'Y'.
+               88  W22-OLD-SNAP-FOUND           VALUE 'Y'.
+           05  W22-PARM-STATUS         PIC XX      VALUE SPACES.
+           05  W22-CTL-STATUS          PIC XX      VALUE SPACES.
+
+       01  W23-VAR-HEADING      PIC X(83)
+           VALUE 'SHIPMENT VARIANCE REPORT'.
+
+       01  W24-PRICE-AUDIT-HEADING PIC X(83)
+           VALUE 'PRICE CHANGE AUDIT REPORT'.
+
+       01  W25-ORDERS-EOF-SWITCH   PIC X(2)    VALUE SPACES.
+
+       01  W26-RESTART-WARNING     PIC X(124)  VALUE
+           'RESTART - LOCATION/CATEGORY SUBTOTAL IN PROGRESS AT CHECKPOIN
+      -    'T WAS NOT CARRIED FORWARD - VERIFY THAT SUBTOTAL MANUALLY'.
 
        PROCEDURE DIVISION.
            PERFORM 100-OPEN-FILES
-           PERFORM 200-WRITE-HEADING-LINES
+           IF NOT W20-RESTARTING
+               PERFORM 200-WRITE-HEADING-LINES
+           END-IF
            READ F01-INVENTORY-FILE
                AT END MOVE 'NO' TO W01-EOF-SWITCH
            END-READ
+           IF W20-RESTARTING
+               PERFORM 160-SKIP-TO-RESTART-POINT
+           END-IF
            PERFORM 300-PROCESS-RECORDS
                UNTIL W01-EOF-SWITCH = 'NO'
            PERFORM 400-PRINT-TOTALS
@@ -83,11 +347,135 @@
        .
 
        100-OPEN-FILES.
+           PERFORM 150-CHECK-RESTART
+           IF W20-RESTARTING
+               OPEN EXTEND F02-INVENTORY-REPORT
+                           F03-EXCEPTION-REPORT
+                           F05-VALUATION-EXTRACT
+                           F08-VARIANCE-REPORT
+                           F11-PRICE-AUDIT-REPORT
+               OPEN I-O F10-PRICE-SNAPSHOT-NEW
+           ELSE
+               OPEN OUTPUT F02-INVENTORY-REPORT
+                           F03-EXCEPTION-REPORT
+                           F05-VALUATION-EXTRACT
+                           F08-VARIANCE-REPORT
+                           F11-PRICE-AUDIT-REPORT
+               OPEN OUTPUT F10-PRICE-SNAPSHOT-NEW
+           END-IF
+           OPEN OUTPUT F14-SHIP-TOTALS
            OPEN    INPUT F01-INVENTORY-FILE
-                   OUTPUT F02-INVENTORY-REPORT
+                   INPUT F04-PARTMAST-FILE
+                   INPUT F07-ORDERS-FILE
+                   INPUT F09-PRICE-SNAPSHOT-OLD
+                   INPUT F12-PARM-FILE
+                   INPUT F13-CONTROL-TOTALS-FILE
+           PERFORM 102-SET-AVAILABILITY-SWITCHES
+           PERFORM 110-READ-PARM-CARD
+           PERFORM 120-READ-CONTROL-TOTALS
+           IF NOT W20-RESTARTING
+               PERFORM 130-WRITE-EXCP-HEADING
+               PERFORM 131-WRITE-VARIANCE-HEADING
+               PERFORM 132-WRITE-PRICE-AUDIT-HEADING
+           ELSE
+               PERFORM 133-WRITE-RESTART-WARNING
+           END-IF
+       .
+
+       102-SET-AVAILABILITY-SWITCHES.
+           IF W22-PARTMAST-STATUS = '35'
+               MOVE 'N' TO W22-PARTMAST-SWITCH
+           END-IF
+           IF W22-ORDERS-STATUS = '35'
+               MOVE 'N' TO W22-ORDERS-SWITCH
+           END-IF
+           IF W22-OLD-SNAP-STATUS = '35'
+               MOVE 'N' TO W22-OLD-SNAP-SWITCH
+           END-IF
+       .
+
+       110-READ-PARM-CARD.
+           IF W22-PARM-STATUS NOT = '35'
+               READ F12-PARM-FILE
+                   AT END MOVE SPACES TO F12-PARM-RECORD
+               END-READ
+               IF F12-PARM-RUN-DATE NOT = SPACES
+                   MOVE F12-PARM-RUN-DATE TO W18-RUN-DATE
+                   MOVE F12-PARM-HIGH-THRESH TO W18-HIGH-THRESHOLD
+                   MOVE F12-PARM-LOW-THRESH TO W18-LOW-THRESHOLD
+               END-IF
+               CLOSE F12-PARM-FILE
+           END-IF
+       .
+
+       120-READ-CONTROL-TOTALS.
+           IF W22-CTL-STATUS NOT = '35'
+               READ F13-CONTROL-TOTALS-FILE
+                   AT END MOVE ZEROS TO F13-CONTROL-REC
+                   NOT AT END MOVE 'Y' TO W19-CONTROL-FOUND-SW
+               END-READ
+               MOVE F13-CTL-RECORD-COUNT TO W19-EXPECTED-COUNT
+               MOVE F13-CTL-HASH-TOTAL TO W19-EXPECTED-HASH
+               CLOSE F13-CONTROL-TOTALS-FILE
+           END-IF
+       .
+
+       130-WRITE-EXCP-HEADING.
+           MOVE W08-EXCP-HEADING TO F03-EXCEPTION-REP-LINE
+           WRITE F03-EXCEPTION-REP-LINE
+       .
+
+       131-WRITE-VARIANCE-HEADING.
+           MOVE W23-VAR-HEADING TO F08-VARIANCE-REP-LINE
+           WRITE F08-VARIANCE-REP-LINE
+       .
+
+       132-WRITE-PRICE-AUDIT-HEADING.
+           MOVE W24-PRICE-AUDIT-HEADING TO F11-PRICE-AUDIT-LINE
+           WRITE F11-PRICE-AUDIT-LINE
+       .
+
+       133-WRITE-RESTART-WARNING.
+           MOVE W26-RESTART-WARNING TO F02-INVENTORY-REP-LINE
+           WRITE F02-INVENTORY-REP-LINE
+       .
+
+       150-CHECK-RESTART.
+           OPEN I-O F06-CHECKPOINT-FILE
+           IF W11-CKPT-FILE-STATUS = '35'
+               OPEN OUTPUT F06-CHECKPOINT-FILE
+               CLOSE F06-CHECKPOINT-FILE
+               OPEN I-O F06-CHECKPOINT-FILE
+           END-IF
+           MOVE 'CHECKPT1' TO F06-CKPT-KEY
+           READ F06-CHECKPOINT-FILE
+               INVALID KEY
+                   MOVE 'N' TO W20-RESTART-SWITCH
+               NOT INVALID KEY
+                   MOVE 'Y' TO W20-RESTART-SWITCH
+                   MOVE F06-CKPT-COUNT TO W20-SKIP-UNTIL-COUNT
+                   MOVE F06-CKPT-GRAND TO W07-CALC-GRAND
+                   MOVE F06-CKPT-COUNT TO W11-RECORD-COUNTER
+                   MOVE F06-CKPT-HASH TO W19-ACTUAL-HASH
+           END-READ
+       .
+
+       160-SKIP-TO-RESTART-POINT.
+           MOVE ZERO TO W20-SKIP-DONE-COUNT
+           PERFORM 165-SKIP-ONE-RECORD
+               UNTIL W01-EOF-SWITCH = 'NO'
+               OR W20-SKIP-DONE-COUNT = W20-SKIP-UNTIL-COUNT
+       .
+
+       165-SKIP-ONE-RECORD.
+           READ F01-INVENTORY-FILE
+               AT END MOVE 'NO' TO W01-EOF-SWITCH
+           END-READ
+           ADD 1 TO W20-SKIP-DONE-COUNT
        .
 
        200-WRITE-HEADING-LINES.
+           MOVE W18-RUN-DATE TO W02-RUN-DATE
            MOVE W02-NAME TO F02-INVENTORY-REP-LINE
            WRITE F02-INVENTORY-REP-LINE
            MOVE SPACES TO F02-INVENTORY-REP-LINE
@@ -97,7 +485,119 @@
        .
 
        300-PROCESS-RECORDS.
+           ADD 1 TO W11-RECORD-COUNTER
+           ADD F01-INV-QUANTITY TO W19-ACTUAL-HASH
+           PERFORM 340-CHECK-CONTROL-BREAKS
            PERFORM 310-DO-CALCULATIONS
+           IF W21-IS-EXCEPTION
+               PERFORM 320-WRITE-EXCEPTION
+           ELSE
+               MOVE SPACES TO W04-FLAGS
+               PERFORM 330-LOOKUP-PART-MASTER
+               PERFORM 350-WRITE-DETAIL-LINE
+               PERFORM 355-WRITE-VALUATION-EXTRACT
+           END-IF
+           PERFORM 360-CHECK-ORDER-VARIANCE
+           PERFORM 370-CHECK-PRICE-CHANGE
+           PERFORM 380-WRITE-CHECKPOINT
+
+           READ F01-INVENTORY-FILE
+               AT END MOVE 'NO' TO W01-EOF-SWITCH
+           END-READ
+       .
+
+       310-DO-CALCULATIONS.
+           MOVE 'N' TO W21-EXCEPTION-SWITCH
+           COMPUTE W07-CALC-END-SIGNED =
+                   F01-INV-QUANTITY + F01-INV-RECEIVED - F01-INV-SHIPPED
+           IF W07-CALC-END-SIGNED < 0 OR W07-CALC-END-SIGNED > 999
+               MOVE 'Y' TO W21-EXCEPTION-SWITCH
+           ELSE
+               MOVE W07-CALC-END-SIGNED TO W07-CALC-END
+               COMPUTE W07-CALC-TOTAL ROUNDED =
+                       W07-CALC-END * F01-INV-PRICE
+               ADD W07-CALC-TOTAL TO W07-CALC-GRAND ROUNDED
+               ADD W07-CALC-TOTAL TO W07-CALC-LOC-TOTAL ROUNDED
+               ADD W07-CALC-TOTAL TO W07-CALC-CAT-TOTAL ROUNDED
+           END-IF
+       .
+
+       320-WRITE-EXCEPTION.
+           MOVE F01-INV-PART TO W08-EXCP-PART
+           MOVE F01-INV-QUANTITY TO W08-EXCP-QUANT
+           MOVE F01-INV-RECEIVED TO W08-EXCP-RECD
+           MOVE F01-INV-SHIPPED TO W08-EXCP-SHIP
+           MOVE W07-CALC-END-SIGNED TO W08-EXCP-SHORTAGE
+           MOVE W08-EXCEPTION-DETAIL TO F03-EXCEPTION-REP-LINE
+           WRITE F03-EXCEPTION-REP-LINE
+       .
+
+       330-LOOKUP-PART-MASTER.
+           MOVE SPACES TO W04-DESC
+           MOVE SPACES TO W04-VENDOR
+           IF W22-PARTMAST-FOUND
+               MOVE F01-INV-PART TO F04-PART-KEY
+               READ F04-PARTMAST-FILE
+                   INVALID KEY
+                       MOVE 'PART NOT ON FILE' TO W04-DESC
+                   NOT INVALID KEY
+                       MOVE F04-PART-DESC TO W04-DESC
+                       MOVE F04-PART-VENDOR TO W04-VENDOR
+                       IF W07-CALC-END < F04-PART-REORDER
+                           MOVE 'L' TO W04-FLAG-LOWSTOCK
+                       END-IF
+               END-READ
+           ELSE
+               MOVE 'MASTER NOT AVAILABLE' TO W04-DESC
+           END-IF
+       .
+
+       340-CHECK-CONTROL-BREAKS.
+           IF W15-FIRST-RECORD
+               MOVE F01-INV-LOCATION TO W15-PREV-LOCATION
+               MOVE F01-INV-CATEGORY TO W15-PREV-CATEGORY
+               MOVE 'N' TO W15-FIRST-RECORD-SW
+           ELSE
+               IF F01-INV-LOCATION NOT = W15-PREV-LOCATION
+                   PERFORM 342-PRINT-CATEGORY-SUBTOTAL
+                   MOVE F01-INV-CATEGORY TO W15-PREV-CATEGORY
+                   PERFORM 341-PRINT-LOCATION-SUBTOTAL
+                   MOVE F01-INV-LOCATION TO W15-PREV-LOCATION
+                   PERFORM 343-START-NEW-PAGE
+               ELSE
+                   IF F01-INV-CATEGORY NOT = W15-PREV-CATEGORY
+                       PERFORM 342-PRINT-CATEGORY-SUBTOTAL
+                       MOVE F01-INV-CATEGORY TO W15-PREV-CATEGORY
+                   END-IF
+               END-IF
+           END-IF
+       .
+
+       341-PRINT-LOCATION-SUBTOTAL.
+           MOVE W15-PREV-LOCATION TO W14-LOC-CODE
+           MOVE W07-CALC-LOC-TOTAL TO W14-LOC-AMT
+           MOVE W05-DASH TO F02-INVENTORY-REP-LINE
+           WRITE F02-INVENTORY-REP-LINE
+           MOVE W14-LOCATION-TOTAL TO F02-INVENTORY-REP-LINE
+           WRITE F02-INVENTORY-REP-LINE
+           MOVE ZEROS TO W07-CALC-LOC-TOTAL
+       .
+
+       342-PRINT-CATEGORY-SUBTOTAL.
+           MOVE W15-PREV-CATEGORY TO W13-CAT-CODE
+           MOVE W07-CALC-CAT-TOTAL TO W13-CAT-AMT
+           MOVE W13-CATEGORY-TOTAL TO F02-INVENTORY-REP-LINE
+           WRITE F02-INVENTORY-REP-LINE
+           MOVE ZEROS TO W07-CALC-CAT-TOTAL
+       .
+
+       343-START-NEW-PAGE.
+           MOVE W16-PAGE-EJECT TO F02-INVENTORY-REP-LINE
+           WRITE F02-INVENTORY-REP-LINE
+           PERFORM 200-WRITE-HEADING-LINES
+       .
+
+       350-WRITE-DETAIL-LINE.
            MOVE F01-INV-PART TO W04-PART
            MOVE F01-INV-QUANTITY TO W04-QUANT
            MOVE F01-INV-RECEIVED TO W04-RECD
@@ -105,40 +605,204 @@
            MOVE W07-CALC-END TO W04-END
            MOVE F01-INV-PRICE TO W04-PRICE
            MOVE W07-CALC-TOTAL TO W04-TOTAL
-           
-           IF W07-CALC-TOTAL > 50000
-               MOVE '**' TO W04-FLAGS
+           MOVE F01-INV-LOCATION TO W04-LOC
+           MOVE F01-INV-CATEGORY TO W04-CAT
+
+           IF W07-CALC-TOTAL > W18-HIGH-THRESHOLD
+               MOVE '**' TO W04-FLAG-VALUE
            ELSE
-               IF W07-CALC-TOTAL <=50000 AND >=40000
-                   MOVE '* ' TO W04-FLAGS
+               IF W07-CALC-TOTAL <= W18-HIGH-THRESHOLD
+                       AND >= W18-LOW-THRESHOLD
+                   MOVE '* ' TO W04-FLAG-VALUE
                END-IF
            END-IF
 
            MOVE W04-DETAIL TO F02-INVENTORY-REP-LINE
            WRITE F02-INVENTORY-REP-LINE
+       .
 
-           READ F01-INVENTORY-FILE
-               AT END MOVE 'NO' TO W01-EOF-SWITCH
+       355-WRITE-VALUATION-EXTRACT.
+           MOVE W07-CALC-END TO W10-CSV-END
+           MOVE F01-INV-PRICE TO W10-CSV-PRICE
+           MOVE W07-CALC-TOTAL TO W10-CSV-TOTAL
+           MOVE SPACES TO F05-VALUATION-REC
+           STRING F01-INV-PART   DELIMITED BY SPACE
+                  ','            DELIMITED BY SIZE
+                  W10-CSV-END    DELIMITED BY SIZE
+                  ','            DELIMITED BY SIZE
+                  W10-CSV-PRICE  DELIMITED BY SIZE
+                  ','            DELIMITED BY SIZE
+                  W10-CSV-TOTAL  DELIMITED BY SIZE
+                  INTO F05-VALUATION-REC
+           END-STRING
+           WRITE F05-VALUATION-REC
+       .
+
+       356-WRITE-VALUATION-GRAND-TOTAL.
+           MOVE W07-CALC-GRAND TO W10-CSV-GRAND
+           MOVE SPACES TO F05-VALUATION-REC
+           STRING 'GRAND TOTAL'  DELIMITED BY SIZE
+                  ','            DELIMITED BY SIZE
+                  W10-CSV-GRAND  DELIMITED BY SIZE
+                  INTO F05-VALUATION-REC
+           END-STRING
+           WRITE F05-VALUATION-REC
+       .
+
+       360-CHECK-ORDER-VARIANCE.
+           IF W22-ORDERS-FOUND
+               MOVE F01-INV-PART TO F14-SHIP-PART
+               READ F14-SHIP-TOTALS
+                   INVALID KEY
+                       MOVE F01-INV-SHIPPED TO F14-SHIP-QTY
+                       WRITE F14-SHIP-TOTALS-RECORD
+                           INVALID KEY
+                               CONTINUE
+                       END-WRITE
+                   NOT INVALID KEY
+                       ADD F01-INV-SHIPPED TO F14-SHIP-QTY
+                       REWRITE F14-SHIP-TOTALS-RECORD
+                           INVALID KEY
+                               CONTINUE
+                       END-REWRITE
+               END-READ
+           END-IF
+       .
+
+       365-WRITE-VARIANCE-LINE.
+           MOVE F07-ORDER-PART TO W12-VAR-PART
+           MOVE F07-ORDER-QUANTITY TO W12-VAR-ORDERED
+           MOVE F14-SHIP-QTY TO W12-VAR-SHIPPED
+           COMPUTE W12-VAR-DIFF = F14-SHIP-QTY - F07-ORDER-QUANTITY
+           MOVE W12-VARIANCE-DETAIL TO F08-VARIANCE-REP-LINE
+           WRITE F08-VARIANCE-REP-LINE
+       .
+
+       370-CHECK-PRICE-CHANGE.
+           IF W22-OLD-SNAP-FOUND
+               MOVE F01-INV-PART TO F09-SNAP-PART
+               MOVE F01-INV-LOCATION TO F09-SNAP-LOC
+               READ F09-PRICE-SNAPSHOT-OLD
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       IF F09-SNAP-PRICE NOT = F01-INV-PRICE
+                           PERFORM 375-WRITE-PRICE-AUDIT-LINE
+                       END-IF
+               END-READ
+           END-IF
+           MOVE F01-INV-PART TO F10-SNAP-PART
+           MOVE F01-INV-LOCATION TO F10-SNAP-LOC
+           MOVE F01-INV-PRICE TO F10-SNAP-PRICE
+           WRITE F10-PRICE-SNAP-NEW-RECORD
+               INVALID KEY
+                   CONTINUE
+           END-WRITE
+       .
+
+       375-WRITE-PRICE-AUDIT-LINE.
+           MOVE F01-INV-PART TO W17-AUDIT-PART
+           MOVE F09-SNAP-PRICE TO W17-AUDIT-OLD-PRICE
+           MOVE F01-INV-PRICE TO W17-AUDIT-NEW-PRICE
+           MOVE W17-PRICE-AUDIT-DETAIL TO F11-PRICE-AUDIT-LINE
+           WRITE F11-PRICE-AUDIT-LINE
+       .
+
+       380-WRITE-CHECKPOINT.
+           DIVIDE W11-RECORD-COUNTER BY W11-CHECKPOINT-INTERVAL
+               GIVING W11-CKPT-QUOTIENT
+               REMAINDER W11-CKPT-REMAINDER
+           IF W11-CKPT-REMAINDER = 0
+               MOVE 'CHECKPT1' TO F06-CKPT-KEY
+               MOVE F01-INV-PART TO F06-CKPT-LAST-PART
+               MOVE W07-CALC-GRAND TO F06-CKPT-GRAND
+               MOVE W11-RECORD-COUNTER TO F06-CKPT-COUNT
+               MOVE W19-ACTUAL-HASH TO F06-CKPT-HASH
+               REWRITE F06-CHECKPOINT-RECORD
+                   INVALID KEY
+                       WRITE F06-CHECKPOINT-RECORD
+                           INVALID KEY
+                               CONTINUE
+                       END-WRITE
+               END-REWRITE
+           END-IF
+       .
+
+       395-CHECK-ORDER-VARIANCES.
+           IF W22-ORDERS-FOUND
+               MOVE SPACES TO W25-ORDERS-EOF-SWITCH
+               PERFORM 396-READ-NEXT-ORDER
+               PERFORM 397-COMPARE-ONE-ORDER
+                   UNTIL W25-ORDERS-EOF-SWITCH = 'NO'
+           END-IF
+       .
+
+       396-READ-NEXT-ORDER.
+           READ F07-ORDERS-FILE
+               AT END
+                   MOVE 'NO' TO W25-ORDERS-EOF-SWITCH
            END-READ
        .
 
-       310-DO-CALCULATIONS.
-           COMPUTE W07-CALC-END ROUNDED =
-                   F01-INV-QUANTITY + F01-INV-RECEIVED - F01-INV-SHIPPED
-           COMPUTE W07-CALC-TOTAL ROUNDED =
-                   W07-CALC-END * F01-INV-PRICE
-           ADD W07-CALC-TOTAL TO W07-CALC-GRAND ROUNDED
+       397-COMPARE-ONE-ORDER.
+           MOVE F07-ORDER-PART TO F14-SHIP-PART
+           READ F14-SHIP-TOTALS
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   IF F14-SHIP-QTY NOT = F07-ORDER-QUANTITY
+                       PERFORM 365-WRITE-VARIANCE-LINE
+                   END-IF
+           END-READ
+           PERFORM 396-READ-NEXT-ORDER
        .
 
        400-PRINT-TOTALS.
+           PERFORM 395-CHECK-ORDER-VARIANCES
+           IF NOT W15-FIRST-RECORD
+               PERFORM 342-PRINT-CATEGORY-SUBTOTAL
+               PERFORM 341-PRINT-LOCATION-SUBTOTAL
+           END-IF
            MOVE W05-DASH TO F02-INVENTORY-REP-LINE
            WRITE F02-INVENTORY-REP-LINE
            MOVE W07-CALC-GRAND TO W06-GRAND
            MOVE W06-GRAND-TOTAL TO F02-INVENTORY-REP-LINE
            WRITE F02-INVENTORY-REP-LINE
+           PERFORM 356-WRITE-VALUATION-GRAND-TOTAL
+           PERFORM 410-CHECK-CONTROL-BALANCE
+           PERFORM 420-CLEAR-CHECKPOINT
+       .
+
+       410-CHECK-CONTROL-BALANCE.
+           IF W19-CONTROL-FILE-FOUND
+               IF W11-RECORD-COUNTER NOT = W19-EXPECTED-COUNT
+                       OR W19-ACTUAL-HASH NOT = W19-EXPECTED-HASH
+                   MOVE W19-OUT-OF-BALANCE-LINE
+                       TO F02-INVENTORY-REP-LINE
+                   WRITE F02-INVENTORY-REP-LINE
+               END-IF
+           END-IF
+       .
+
+       420-CLEAR-CHECKPOINT.
+           MOVE 'CHECKPT1' TO F06-CKPT-KEY
+           DELETE F06-CHECKPOINT-FILE
+               INVALID KEY
+                   CONTINUE
+           END-DELETE
        .
 
        500-CLOSE-FILES.
            CLOSE   F01-INVENTORY-FILE
                    F02-INVENTORY-REPORT
-       .
\ No newline at end of file
+                   F03-EXCEPTION-REPORT
+                   F04-PARTMAST-FILE
+                   F05-VALUATION-EXTRACT
+                   F06-CHECKPOINT-FILE
+                   F07-ORDERS-FILE
+                   F08-VARIANCE-REPORT
+                   F09-PRICE-SNAPSHOT-OLD
+                   F10-PRICE-SNAPSHOT-NEW
+                   F11-PRICE-AUDIT-REPORT
+                   F14-SHIP-TOTALS
+       .
